@@ -3,20 +3,180 @@
        AUTHOR. lel.
        DATE-WRITTEN. Dec 11, 2022.
 
+      * MODIFICATION HISTORY
+      *   2026-08-09  lel  Added desired-outcome scoring mode, switched
+      *                    by WS-DESIRED-OUTCOME-SW, that reinterprets
+      *                    PLAYER2ASCII as the required round result
+      *                    (X=lose, Y=draw, Z=win) and reports its own
+      *                    running total (TOTAL2) alongside TOTAL.
+      *   2026-08-09  lel  Restructured into numbered paragraphs and
+      *                    added ROUND_REPORT_FILE: one detail line per
+      *                    round (round number, moves, round score,
+      *                    running total) plus a win/loss/draw trailer.
+      *   2026-08-09  lel  Added record validation. Records that are
+      *                    not a valid "X Y" pair (first char A-C,
+      *                    third char X-Z) are routed to
+      *                    EXCEPTION_FILE instead of being scored.
+      *   2026-08-09  lel  Added checkpoint/restart support. A
+      *                    checkpoint record (last record number plus
+      *                    running TOTAL) is written to CHECKPOINT_FILE
+      *                    every WS-CKPT-INTERVAL records; a leftover
+      *                    checkpoint from a prior abnormal end is
+      *                    detected on startup and the run resumes
+      *                    past the records already scored.
+      *   2026-08-09  lel  Added control-total reconciliation against
+      *                    an expected total/record count supplied on
+      *                    CONTROL_FILE. A mismatch is displayed and
+      *                    flagged via RETURN-CODE.
+      *   2026-08-09  lel  Added multi-file batch mode. When
+      *                    FILE_LIST_FILE is present it is read for a
+      *                    list of daily feed file names, each scored
+      *                    in turn with its own subtotal rolled into
+      *                    the grand TOTAL. INPUT_FILE is now assigned
+      *                    dynamically so the name can vary per file.
+      *   2026-08-09  lel  Added SEASON_STATS_FILE. Win/loss/draw and
+      *                    round counts accumulate across runs so a
+      *                    player's/strategy's record can be tracked
+      *                    over a season rather than one day at a time.
+      *   2026-08-09  lel  Added FILE STATUS checking on the single-
+      *                    file open path. Not-found, empty, and other
+      *                    I/O errors are now each reported with their
+      *                    own message and RETURN-CODE instead of the
+      *                    job abending on a missing daily feed.
+      *   2026-08-09  lel  Added MATCH_FILE, an indexed copy of the
+      *                    round data keyed by round number, built as
+      *                    each daily feed is scored. CTL-MODE = 'I' on
+      *                    CONTROL_FILE switches to a companion inquiry
+      *                    mode that looks up one disputed round by a
+      *                    direct keyed READ instead of rescoring the
+      *                    whole file.
+      *   2026-08-09  lel  Daily feed file name can now be overridden
+      *                    at run time via AOCD2P1_INPUT_FILE instead of
+      *                    always using input.txt. List mode is
+      *                    unaffected - it still takes its file names
+      *                    from FILE_LIST_FILE.
+      *   2026-08-09  lel  Fixed restart so a resumed run EXTENDs
+      *                    ROUND_REPORT_FILE/EXCEPTION_FILE and opens
+      *                    MATCH_FILE I-O instead of truncating all
+      *                    three on every startup. The checkpoint now
+      *                    also carries ROUND-NUM, TOTAL2, and the
+      *                    win/loss/draw/reject counters so the trailer
+      *                    line and season stats come out right after a
+      *                    restart, not just TOTAL/REC-NUM. Control-
+      *                    total reconciliation no longer overwrites a
+      *                    RETURN-CODE an earlier step already set (an
+      *                    empty input file, for one). Listed files in
+      *                    batch mode now get the same FILE STATUS
+      *                    checking as the single-file path, skipping a
+      *                    missing or unreadable listed file and moving
+      *                    on to the next one instead of abending.
+      *                    Record validation now also requires a space
+      *                    in the second position, so a record with no
+      *                    delimiter at all is rejected rather than fed
+      *                    to UNSTRING. Dropped the unused CTL-MODE-
+      *                    SCORE condition and standardized on
+      *                    CTL-MODE-INQUIRY for the mode test.
+      *   2026-08-09  lel  Checkpoint record now carries the input file
+      *                    name it was taken against, and a restart is
+      *                    only honored when that name matches the file
+      *                    about to be processed - a leftover checkpoint
+      *                    from a different daily feed is left alone
+      *                    instead of being resumed from or cleared.
+      *                    List mode no longer writes a checkpoint of
+      *                    its own (restart has always been single-file
+      *                    only). MATCH_FILE and the per-round report
+      *                    are now keyed by the physical record number
+      *                    so a rejected record earlier in the feed no
+      *                    longer shifts later round numbers out of
+      *                    step with EXCEPTION_FILE.
+      *   2026-08-09  lel  Control-total reconciliation now also skips
+      *                    itself in list mode, the same way restart
+      *                    and checkpoint writing already do - it was
+      *                    still comparing a single day's CTL-EXPECTED-
+      *                    TOTAL/CTL-EXPECTED-REC-COUNT against the
+      *                    grand total rolled up across a whole list of
+      *                    files, which flagged a spurious mismatch any
+      *                    time CONTROL_FILE and FILE_LIST_FILE were
+      *                    both present.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT_FILE ASSIGN TO "input.txt"
+           SELECT INPUT_FILE ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+           SELECT MATCH_FILE ASSIGN TO "match_file.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS MF-ROUND-NUM
+                   FILE STATUS IS WS-MATCH-FILE-STATUS.
+
+           SELECT SEASON_STATS_FILE ASSIGN TO "season_stats.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-SEASON-FILE-STATUS.
+
+           SELECT FILE_LIST_FILE ASSIGN TO "filelist.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-FLIST-FILE-STATUS.
+
+           SELECT ROUND_REPORT_FILE ASSIGN TO "round_report.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL.
+
+           SELECT EXCEPTION_FILE ASSIGN TO "exception.txt"
                    ORGANIZATION IS LINE SEQUENTIAL
                    ACCESS IS SEQUENTIAL.
 
+           SELECT CHECKPOINT_FILE ASSIGN TO "checkpoint.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT CONTROL_FILE ASSIGN TO "control.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-CTL-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT_FILE.
        01 RPS_DATA PIC X(3).
 
+       FD ROUND_REPORT_FILE.
+       01 REPORT-LINE PIC X(80).
+
+       FD EXCEPTION_FILE.
+       01 EXCEPTION-REC PIC X(80).
+
+       FD CHECKPOINT_FILE.
+       01 CHECKPOINT-REC PIC X(140).
+
+       FD CONTROL_FILE.
+       01 CONTROL-REC PIC X(24).
+
+       FD FILE_LIST_FILE.
+       01 FILE-LIST-REC PIC X(80).
+
+       FD SEASON_STATS_FILE.
+       01 SEASON-STATS-REC PIC X(42).
+
+       FD MATCH_FILE.
+       01 MATCH-RECORD.
+           05 MF-ROUND-NUM PIC 9(6).
+           05 MF-PLAYER1 PIC X(1).
+           05 MF-PLAYER2 PIC X(1).
+           05 MF-ROUND-SCORE PIC 9(8).
+           05 MF-RUNNING-TOTAL PIC 9(8).
+
        WORKING-STORAGE SECTION.
        77 TOTAL PIC 9(8) VALUE ZERO.
+       77 TOTAL2 PIC 9(8) VALUE ZERO.
+       77 ROUND-SCORE PIC 9(8) VALUE ZERO.
+       77 OUTCOME-CODE PIC 9(2) COMP-X VALUE ZERO.
 
        77 PLAYER1ASCII PIC X.
        77 PLAYER1 REDEFINES PLAYER1ASCII PIC 9(2) COMP-X.
@@ -24,25 +184,600 @@
        77 PLAYER2ASCII PIC X.
        77 PLAYER2 REDEFINES PLAYER2ASCII PIC 9(2) COMP-X.
 
+      * Move derived for PLAYER2 when PLAYER2ASCII is being read as a
+      * desired outcome (X/Y/Z = lose/draw/win) rather than a move.
+       77 DESIRED-SHAPE PIC 9(2) COMP-X.
+       77 DESIRED-PLAYER2 PIC 9(2) COMP-X.
+
+       77 REC-NUM PIC 9(6) VALUE ZERO.
+       77 ROUND-NUM PIC 9(6) VALUE ZERO.
+       77 WS-WIN-COUNT PIC 9(6) VALUE ZERO.
+       77 WS-LOSS-COUNT PIC 9(6) VALUE ZERO.
+       77 WS-DRAW-COUNT PIC 9(6) VALUE ZERO.
+       77 WS-REJECT-COUNT PIC 9(6) VALUE ZERO.
 
-       01 WS-EOF PIC A(1).
+       01 WS-VALID-SW PIC X VALUE 'Y'.
+           88 WS-RECORD-VALID VALUE 'Y'.
+           88 WS-RECORD-INVALID VALUE 'N'.
+
+       77 WS-CKPT-FILE-STATUS PIC X(2) VALUE "00".
+       77 WS-CKPT-INTERVAL PIC 9(4) VALUE 50.
+       77 WS-RESUME-REC-NUM PIC 9(6) VALUE ZERO.
+
+      * Whether CHECKPOINT_FILE, as it stands at end of job, is this
+      * run's own (safe to clear) or belongs to a different, still-
+      * unresumed, abended run (must be left alone). Defaults to NOT
+      * owned so a list-mode run - which never checks or writes a
+      * checkpoint of its own - cannot wipe out someone else's.
+       01 WS-CKPT-OWNED-SW PIC X VALUE 'N'.
+           88 WS-CKPT-OWNED-BY-RUN VALUE 'Y'.
+           88 WS-CKPT-OWNED-BY-OTHER VALUE 'N'.
+
+       01 CHECKPOINT-LINE.
+           05 CKPT-REC-NUM PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CKPT-TOTAL PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CKPT-TOTAL2 PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CKPT-ROUND-NUM PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CKPT-WIN-COUNT PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CKPT-LOSS-COUNT PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CKPT-DRAW-COUNT PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CKPT-REJECT-COUNT PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CKPT-INPUT-FILE-NAME PIC X(80).
+
+       77 WS-CTL-FILE-STATUS PIC X(2) VALUE "00".
+
+       01 WS-CTL-PRESENT-SW PIC X VALUE 'N'.
+           88 WS-CTL-PRESENT VALUE 'Y'.
+
+       01 CONTROL-LINE.
+           05 CTL-EXPECTED-TOTAL PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CTL-EXPECTED-REC-COUNT PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CTL-MODE PIC X(1) VALUE 'S'.
+               88 CTL-MODE-INQUIRY VALUE 'I'.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CTL-INQUIRY-ROUND-NUM PIC 9(6) VALUE ZERO.
+
+       77 WS-INPUT-FILE-NAME PIC X(80) VALUE "input.txt".
+       77 WS-INPUT-FILE-STATUS PIC X(2) VALUE "00".
+       77 WS-MATCH-FILE-STATUS PIC X(2) VALUE "00".
+       77 WS-FLIST-FILE-STATUS PIC X(2) VALUE "00".
+       77 SUBTOTAL PIC 9(8) VALUE ZERO.
+
+       01 WS-FLIST-EOF PIC A(1) VALUE 'N'.
+
+       01 WS-LIST-MODE-SW PIC X VALUE 'N'.
+           88 WS-LIST-MODE-ON VALUE 'Y'.
+           88 WS-LIST-MODE-OFF VALUE 'N'.
+
+       01 WS-LISTED-OPEN-SW PIC X VALUE 'Y'.
+           88 WS-LISTED-FILE-OK VALUE 'Y'.
+           88 WS-LISTED-FILE-SKIP VALUE 'N'.
+
+       77 WS-SEASON-FILE-STATUS PIC X(2) VALUE "00".
+
+       01 SEASON-STATS-LINE.
+           05 SEASON-WINS PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 SEASON-LOSSES PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 SEASON-DRAWS PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 SEASON-ROUNDS PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 SEASON-RUNS PIC 9(6).
+
+       01 DETAIL-LINE.
+           05 DL-ROUND-NUM PIC ZZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-PLAYER1 PIC X(1).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-PLAYER2 PIC X(1).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-ROUND-SCORE PIC ZZZZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-RUNNING-TOTAL PIC ZZZZZZZ9.
+
+       01 TRAILER-LINE.
+           05 FILLER PIC X(14) VALUE "ROUNDS WON : ".
+           05 TL-WIN-COUNT PIC ZZZZZ9.
+           05 FILLER PIC X(14) VALUE "  LOST : ".
+           05 TL-LOSS-COUNT PIC ZZZZZ9.
+           05 FILLER PIC X(14) VALUE "  DRAWN : ".
+           05 TL-DRAW-COUNT PIC ZZZZZ9.
+           05 FILLER PIC X(14) VALUE "  REJECTED : ".
+           05 TL-REJECT-COUNT PIC ZZZZZ9.
+
+       01 EXCEPTION-LINE.
+           05 EX-REC-NUM PIC ZZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EX-RAW-DATA PIC X(3).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EX-MESSAGE PIC X(40)
+                   VALUE "INVALID RPS RECORD - REJECTED".
+
+       01 WS-EOF PIC A(1) VALUE 'N'.
+
+       01 WS-DESIRED-OUTCOME-SW PIC X VALUE 'N'.
+           88 WS-DESIRED-OUTCOME-ON VALUE 'Y'.
+           88 WS-DESIRED-OUTCOME-OFF VALUE 'N'.
 
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT_FILE.
-           PERFORM UNTIL WS-EOF='Y'
-                   READ INPUT_FILE INTO RPS_DATA
-                   AT END MOVE 'Y' TO WS-EOF
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF CTL-MODE-INQUIRY
+               PERFORM 4000-INQUIRY-MODE THRU 4000-EXIT
+           ELSE
+               IF WS-LIST-MODE-ON
+                   PERFORM 3000-PROCESS-FILE-LIST THRU 3000-EXIT
+               ELSE
+                   PERFORM 3100-PROCESS-ONE-FILE THRU 3100-EXIT
+               END-IF
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+           END-IF.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-DESIRED-OUTCOME-SW FROM ENVIRONMENT
+                   "AOCD2P1_DESIRED_OUTCOME"
+           ON EXCEPTION
+                   MOVE 'N' TO WS-DESIRED-OUTCOME-SW
+           END-ACCEPT
+
+           ACCEPT WS-CKPT-INTERVAL FROM ENVIRONMENT
+                   "AOCD2P1_CKPT_INTERVAL"
+           ON EXCEPTION
+                   MOVE 50 TO WS-CKPT-INTERVAL
+           END-ACCEPT
+
+      * Run-time override of the daily feed file name (JCL DD
+      * override equivalent). Ignored in list mode - FILE_LIST_FILE
+      * supplies a name per file there.
+           ACCEPT WS-INPUT-FILE-NAME FROM ENVIRONMENT
+                   "AOCD2P1_INPUT_FILE"
+           ON EXCEPTION
+                   MOVE "input.txt" TO WS-INPUT-FILE-NAME
+           END-ACCEPT
+
+           PERFORM 1070-READ-CONTROL-RECORD THRU 1070-EXIT
+
+           IF NOT CTL-MODE-INQUIRY
+               PERFORM 1080-CHECK-FILE-LIST THRU 1080-EXIT
+               PERFORM 1090-READ-SEASON-STATS THRU 1090-EXIT
+
+               IF WS-LIST-MODE-OFF
+                   PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT
+               END-IF
+
+               IF WS-RESUME-REC-NUM > 0
+                   OPEN EXTEND ROUND_REPORT_FILE
+                   OPEN EXTEND EXCEPTION_FILE
+                   OPEN I-O MATCH_FILE
+               ELSE
+                   OPEN OUTPUT ROUND_REPORT_FILE
+                   OPEN OUTPUT EXCEPTION_FILE
+                   OPEN OUTPUT MATCH_FILE
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1090-READ-SEASON-STATS.
+           MOVE ZERO TO SEASON-WINS SEASON-LOSSES SEASON-DRAWS
+                   SEASON-ROUNDS SEASON-RUNS
+           OPEN INPUT SEASON_STATS_FILE
+           IF WS-SEASON-FILE-STATUS = "00"
+               READ SEASON_STATS_FILE INTO SEASON-STATS-LINE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE SEASON_STATS_FILE
+           END-IF.
+       1090-EXIT.
+           EXIT.
+
+       1080-CHECK-FILE-LIST.
+           OPEN INPUT FILE_LIST_FILE
+           IF WS-FLIST-FILE-STATUS = "00"
+               SET WS-LIST-MODE-ON TO TRUE
+           ELSE
+               SET WS-LIST-MODE-OFF TO TRUE
+           END-IF.
+       1080-EXIT.
+           EXIT.
+
+       3000-PROCESS-FILE-LIST.
+           PERFORM 3010-READ-FILE-LIST-RECORD THRU 3010-EXIT
+           PERFORM 3020-PROCESS-LISTED-FILE THRU 3020-EXIT
+                   UNTIL WS-FLIST-EOF = 'Y'
+           CLOSE FILE_LIST_FILE.
+       3000-EXIT.
+           EXIT.
+
+       3010-READ-FILE-LIST-RECORD.
+           READ FILE_LIST_FILE INTO FILE-LIST-REC
+               AT END
+                   MOVE 'Y' TO WS-FLIST-EOF
+           END-READ.
+       3010-EXIT.
+           EXIT.
+
+       3020-PROCESS-LISTED-FILE.
+           MOVE FILE-LIST-REC TO WS-INPUT-FILE-NAME
+           MOVE ZERO TO SUBTOTAL
+           MOVE 'N' TO WS-EOF
+
+           PERFORM 3025-OPEN-LISTED-FILE-CHECKED THRU 3025-EXIT
+           IF WS-LISTED-FILE-OK
+               PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+               PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+                       UNTIL WS-EOF = 'Y'
+               CLOSE INPUT_FILE
+
+               DISPLAY "SUBTOTAL FOR " WS-INPUT-FILE-NAME ": " SUBTOTAL
+           END-IF
+
+           PERFORM 3010-READ-FILE-LIST-RECORD THRU 3010-EXIT.
+       3020-EXIT.
+           EXIT.
+
+       3025-OPEN-LISTED-FILE-CHECKED.
+           OPEN INPUT INPUT_FILE
+           SET WS-LISTED-FILE-OK TO TRUE
+           EVALUATE WS-INPUT-FILE-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   DISPLAY "INPUT FILE " WS-INPUT-FILE-NAME
+                           " NOT FOUND - SKIPPING"
+                   MOVE 4 TO RETURN-CODE
+                   SET WS-LISTED-FILE-SKIP TO TRUE
+               WHEN OTHER
+                   DISPLAY "ERROR OPENING INPUT FILE "
+                           WS-INPUT-FILE-NAME
+                           " - FILE STATUS " WS-INPUT-FILE-STATUS
+                           " - SKIPPING"
+                   MOVE 4 TO RETURN-CODE
+                   SET WS-LISTED-FILE-SKIP TO TRUE
+           END-EVALUATE.
+       3025-EXIT.
+           EXIT.
+
+       3100-PROCESS-ONE-FILE.
+           PERFORM 3150-OPEN-INPUT-FILE-CHECKED THRU 3150-EXIT
+
+           IF WS-RESUME-REC-NUM > 0
+               PERFORM 1060-SKIP-INPUT-RECORD THRU 1060-EXIT
+                       WS-RESUME-REC-NUM TIMES
+           END-IF
+
+           PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+           IF WS-EOF = 'Y'
+               DISPLAY "INPUT FILE " WS-INPUT-FILE-NAME " IS EMPTY"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+                       UNTIL WS-EOF = 'Y'
+           END-IF
+           CLOSE INPUT_FILE.
+       3100-EXIT.
+           EXIT.
+
+       3150-OPEN-INPUT-FILE-CHECKED.
+           OPEN INPUT INPUT_FILE
+           EVALUATE WS-INPUT-FILE-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   DISPLAY "INPUT FILE " WS-INPUT-FILE-NAME
+                           " NOT FOUND"
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE ROUND_REPORT_FILE
+                   CLOSE EXCEPTION_FILE
+                   CLOSE MATCH_FILE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY "ERROR OPENING INPUT FILE "
+                           WS-INPUT-FILE-NAME
+                           " - FILE STATUS " WS-INPUT-FILE-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   CLOSE ROUND_REPORT_FILE
+                   CLOSE EXCEPTION_FILE
+                   CLOSE MATCH_FILE
+                   STOP RUN
+           END-EVALUATE.
+       3150-EXIT.
+           EXIT.
+
+       4000-INQUIRY-MODE.
+           OPEN INPUT MATCH_FILE
+           IF WS-MATCH-FILE-STATUS = "00"
+               MOVE CTL-INQUIRY-ROUND-NUM TO MF-ROUND-NUM
+               READ MATCH_FILE
+                   INVALID KEY
+                       DISPLAY "ROUND " CTL-INQUIRY-ROUND-NUM
+                               " NOT FOUND IN MATCH FILE"
+                       MOVE 16 TO RETURN-CODE
+                   NOT INVALID KEY
+                       DISPLAY "ROUND " MF-ROUND-NUM
+                               " PLAYER1: " MF-PLAYER1
+                               " PLAYER2: " MF-PLAYER2
+                               " SCORE: " MF-ROUND-SCORE
+                               " RUNNING TOTAL: " MF-RUNNING-TOTAL
+               END-READ
+               CLOSE MATCH_FILE
+           ELSE
+               DISPLAY "MATCH FILE NOT AVAILABLE FOR INQUIRY"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       1070-READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL_FILE
+           IF WS-CTL-FILE-STATUS = "00"
+               READ CONTROL_FILE INTO CONTROL-LINE
+                   AT END
+                       CONTINUE
                    NOT AT END
+                       SET WS-CTL-PRESENT TO TRUE
+               END-READ
+               CLOSE CONTROL_FILE
+           END-IF.
+       1070-EXIT.
+           EXIT.
+
+       1050-CHECK-FOR-RESTART.
+           MOVE ZERO TO WS-RESUME-REC-NUM
+           SET WS-CKPT-OWNED-BY-RUN TO TRUE
+           OPEN INPUT CHECKPOINT_FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT_FILE INTO CHECKPOINT-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-REC-NUM > 0
+                           IF CKPT-INPUT-FILE-NAME = WS-INPUT-FILE-NAME
+                               PERFORM 1055-RESUME-FROM-CHECKPOINT
+                                       THRU 1055-EXIT
+                           ELSE
+                               SET WS-CKPT-OWNED-BY-OTHER TO TRUE
+                               DISPLAY "CHECKPOINT ON FILE IS FOR "
+                                       CKPT-INPUT-FILE-NAME " NOT "
+                                       WS-INPUT-FILE-NAME " - IGNORING"
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT_FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1055-RESUME-FROM-CHECKPOINT.
+           MOVE CKPT-REC-NUM TO WS-RESUME-REC-NUM
+           MOVE CKPT-REC-NUM TO REC-NUM
+           MOVE CKPT-TOTAL TO TOTAL
+           MOVE CKPT-TOTAL2 TO TOTAL2
+           MOVE CKPT-ROUND-NUM TO ROUND-NUM
+           MOVE CKPT-WIN-COUNT TO WS-WIN-COUNT
+           MOVE CKPT-LOSS-COUNT TO WS-LOSS-COUNT
+           MOVE CKPT-DRAW-COUNT TO WS-DRAW-COUNT
+           MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+           DISPLAY "RESUMING FROM CHECKPOINT AT RECORD " CKPT-REC-NUM.
+       1055-EXIT.
+           EXIT.
+
+       1060-SKIP-INPUT-RECORD.
+           READ INPUT_FILE INTO RPS_DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       1060-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2200-PROCESS-RECORD THRU 2200-EXIT.
+           PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
 
-                   UNSTRING RPS_DATA
-                   DELIMITED BY ALL ' '
-                   INTO PLAYER1ASCII, PLAYER2ASCII
-                   END-UNSTRING
-                   
-                   COMPUTE TOTAL = FUNCTION MOD((PLAYER2 - PLAYER1) -
-                   19, 3) * 3 + PLAYER2 - 87 + TOTAL
-                   END-READ
-           END-PERFORM.
+       2100-READ-INPUT-RECORD.
+           READ INPUT_FILE INTO RPS_DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2150-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           IF RPS_DATA(1:1) < 'A' OR RPS_DATA(1:1) > 'C'
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF RPS_DATA(2:1) NOT = SPACE
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF RPS_DATA(3:1) < 'X' OR RPS_DATA(3:1) > 'Z'
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+       2200-PROCESS-RECORD.
+           ADD 1 TO REC-NUM
+           PERFORM 2150-VALIDATE-RECORD THRU 2150-EXIT
+           IF WS-RECORD-VALID
+               PERFORM 2250-SCORE-RECORD THRU 2250-EXIT
+           ELSE
+               PERFORM 2260-WRITE-EXCEPTION THRU 2260-EXIT
+           END-IF
+           IF WS-LIST-MODE-OFF
+                   AND FUNCTION MOD(REC-NUM, WS-CKPT-INTERVAL) = 0
+               PERFORM 2270-WRITE-CHECKPOINT THRU 2270-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2270-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT_FILE
+           MOVE REC-NUM TO CKPT-REC-NUM
+           MOVE TOTAL TO CKPT-TOTAL
+           MOVE TOTAL2 TO CKPT-TOTAL2
+           MOVE ROUND-NUM TO CKPT-ROUND-NUM
+           MOVE WS-WIN-COUNT TO CKPT-WIN-COUNT
+           MOVE WS-LOSS-COUNT TO CKPT-LOSS-COUNT
+           MOVE WS-DRAW-COUNT TO CKPT-DRAW-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-INPUT-FILE-NAME TO CKPT-INPUT-FILE-NAME
+           WRITE CHECKPOINT-REC FROM CHECKPOINT-LINE
+           CLOSE CHECKPOINT_FILE.
+       2270-EXIT.
+           EXIT.
+
+       2260-WRITE-EXCEPTION.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE REC-NUM TO EX-REC-NUM
+           MOVE RPS_DATA TO EX-RAW-DATA
+           WRITE EXCEPTION-REC FROM EXCEPTION-LINE.
+       2260-EXIT.
+           EXIT.
+
+       2250-SCORE-RECORD.
+           ADD 1 TO ROUND-NUM
+
+           UNSTRING RPS_DATA
+           DELIMITED BY ALL ' '
+           INTO PLAYER1ASCII, PLAYER2ASCII
+           END-UNSTRING
+
+           COMPUTE OUTCOME-CODE = FUNCTION MOD((PLAYER2 - PLAYER1) -
+           19, 3)
+           COMPUTE ROUND-SCORE = OUTCOME-CODE * 3 + PLAYER2 - 87
+           ADD ROUND-SCORE TO TOTAL
+           ADD ROUND-SCORE TO SUBTOTAL
+
+           EVALUATE OUTCOME-CODE
+               WHEN 0 ADD 1 TO WS-LOSS-COUNT
+               WHEN 1 ADD 1 TO WS-DRAW-COUNT
+               WHEN 2 ADD 1 TO WS-WIN-COUNT
+           END-EVALUATE
+
+           IF WS-DESIRED-OUTCOME-ON
+               COMPUTE DESIRED-SHAPE = FUNCTION MOD(
+                   (PLAYER1 - 65) + (PLAYER2 - 88) + 2, 3)
+               COMPUTE DESIRED-PLAYER2 = DESIRED-SHAPE + 88
+               COMPUTE TOTAL2 = FUNCTION MOD((DESIRED-PLAYER2 -
+               PLAYER1) - 19, 3) * 3 + DESIRED-PLAYER2 - 87 +
+               TOTAL2
+           END-IF
+
+           MOVE REC-NUM TO DL-ROUND-NUM
+           MOVE PLAYER1ASCII TO DL-PLAYER1
+           MOVE PLAYER2ASCII TO DL-PLAYER2
+           MOVE ROUND-SCORE TO DL-ROUND-SCORE
+           MOVE TOTAL TO DL-RUNNING-TOTAL
+           WRITE REPORT-LINE FROM DETAIL-LINE
+
+           MOVE REC-NUM TO MF-ROUND-NUM
+           MOVE PLAYER1ASCII TO MF-PLAYER1
+           MOVE PLAYER2ASCII TO MF-PLAYER2
+           MOVE ROUND-SCORE TO MF-ROUND-SCORE
+           MOVE TOTAL TO MF-RUNNING-TOTAL
+           WRITE MATCH-RECORD.
+       2250-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
            DISPLAY TOTAL.
-           CLOSE INPUT_FILE.
-           STOP RUN.
+           IF WS-DESIRED-OUTCOME-ON
+               DISPLAY "DESIRED OUTCOME TOTAL: " TOTAL2
+           END-IF
+
+           MOVE WS-WIN-COUNT TO TL-WIN-COUNT
+           MOVE WS-LOSS-COUNT TO TL-LOSS-COUNT
+           MOVE WS-DRAW-COUNT TO TL-DRAW-COUNT
+           MOVE WS-REJECT-COUNT TO TL-REJECT-COUNT
+           WRITE REPORT-LINE FROM TRAILER-LINE
+
+           CLOSE MATCH_FILE
+           CLOSE ROUND_REPORT_FILE
+           CLOSE EXCEPTION_FILE
+
+           PERFORM 8050-CLEAR-CHECKPOINT THRU 8050-EXIT
+           PERFORM 8040-RECONCILE-CONTROL-TOTALS THRU 8040-EXIT
+           PERFORM 8060-UPDATE-SEASON-STATS THRU 8060-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       8060-UPDATE-SEASON-STATS.
+           ADD WS-WIN-COUNT TO SEASON-WINS
+           ADD WS-LOSS-COUNT TO SEASON-LOSSES
+           ADD WS-DRAW-COUNT TO SEASON-DRAWS
+           ADD ROUND-NUM TO SEASON-ROUNDS
+           ADD 1 TO SEASON-RUNS
+
+           OPEN OUTPUT SEASON_STATS_FILE
+           WRITE SEASON-STATS-REC FROM SEASON-STATS-LINE
+           CLOSE SEASON_STATS_FILE
+
+           DISPLAY "SEASON TO DATE - WINS: " SEASON-WINS
+                   " LOSSES: " SEASON-LOSSES
+                   " DRAWS: " SEASON-DRAWS
+                   " ROUNDS: " SEASON-ROUNDS
+                   " RUNS: " SEASON-RUNS.
+       8060-EXIT.
+           EXIT.
+
+       8040-RECONCILE-CONTROL-TOTALS.
+      * Scoped to the single-file path, same as checkpoint/restart -
+      * CTL-EXPECTED-TOTAL/CTL-EXPECTED-REC-COUNT describe one day's
+      * feed, not a list-mode grand total across every file in it.
+           IF WS-LIST-MODE-ON
+               GO TO 8040-EXIT
+           END-IF
+           IF NOT WS-CTL-PRESENT
+               GO TO 8040-EXIT
+           END-IF
+           IF RETURN-CODE NOT = 0
+               DISPLAY "SKIPPING CONTROL TOTAL RECONCILIATION - "
+                       "RETURN-CODE ALREADY " RETURN-CODE
+               GO TO 8040-EXIT
+           END-IF
+           IF TOTAL NOT = CTL-EXPECTED-TOTAL
+               DISPLAY "CONTROL TOTAL MISMATCH - EXPECTED "
+                       CTL-EXPECTED-TOTAL " GOT " TOTAL
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           IF REC-NUM NOT = CTL-EXPECTED-REC-COUNT
+               DISPLAY "CONTROL REC COUNT MISMATCH - EXPECTED "
+                       CTL-EXPECTED-REC-COUNT " GOT " REC-NUM
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           IF RETURN-CODE = 0
+               DISPLAY "CONTROL TOTALS RECONCILED OK"
+           END-IF.
+       8040-EXIT.
+           EXIT.
+
+       8050-CLEAR-CHECKPOINT.
+           IF WS-CKPT-OWNED-BY-OTHER
+      * Belongs to a different, still-unresumed run (or this is a
+      * list-mode run, which never owns a checkpoint) - leave it.
+               DISPLAY "LEAVING CHECKPOINT_FILE UNTOUCHED - NOT OWNED "
+                       "BY THIS RUN"
+           ELSE
+      * Normal end-of-job - no checkpoint remains to resume from.
+               OPEN OUTPUT CHECKPOINT_FILE
+               CLOSE CHECKPOINT_FILE
+           END-IF.
+       8050-EXIT.
+           EXIT.
